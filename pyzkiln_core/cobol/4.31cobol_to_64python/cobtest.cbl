@@ -1,12 +1,298 @@
       *Copyright IBM Corp. 2024.
+      *2026-08-08 Added CTLFILE control file so ops can change the
+      *           downstream program/Python source without a recompile.
+      *2026-08-09 Added BRIDGELOG audit trail: one record is appended
+      *           for every bridge CALL, recording caller, callee,
+      *           timestamp, and success/failure.
+      *2026-08-09 Added BRDG-TXN-DATA: COBTEST now builds a
+      *           transaction record from CTLFILE (account, amount,
+      *           effective date) and passes it to the callee so the
+      *           Python side has real data instead of a bare literal.
+      *2026-08-09 COBTEST now also receives BRDG-PY-RESULT back from
+      *           the callee and carries it forward into BRIDGELOG,
+      *           instead of the Python side being a dead end.
+      *2026-08-09 Replaced the single hardcoded CALL with PGMTAB, a
+      *           dispatch table of subprogram names COBTEST invokes
+      *           in sequence. CTLFILE PGMNAME records now append an
+      *           entry to the table at run time (rather than
+      *           replacing the sole target), so ad hoc one-off tasks
+      *           and the table mechanism share one code path.
+      *2026-08-09 Added PGMOK allow-list validation ahead of the
+      *           dynamic CALL: an unrecognized table entry is now
+      *           rejected and skipped, not left to abend the step.
+      *2026-08-09 Added CHKPTFL checkpoint/restart: a completed
+      *           dispatch-table entry is appended to CHKPTFL, and a
+      *           restart reads it first and skips entries already
+      *           marked done. CHKPTFL is cleared once a run finishes
+      *           with no failures, since nothing is left to restart.
+      *2026-08-09 Added FILE STATUS checks on CTLFILE and BRIDGELOG so
+      *           a missing dataset is handled the same way CHKPTFL
+      *           already was: CTLFILE is optional on read, and
+      *           BRIDGELOG/CHKPTFL fall back to OPEN OUTPUT the first
+      *           time OPEN EXTEND finds nothing to extend. RETURN-CODE
+      *           is now set to 20 when the run has a failed or
+      *           rejected dispatch entry, so the JCL COND step actually
+      *           sees it. EFFDATE is now checked for numeric content
+      *           before it flows through to the generated Python
+      *           source.
+      *2026-08-09 CHECK-ALREADY-DONE now consumes a checkpoint entry
+      *           the first time it matches a dispatch-table name, so a
+      *           name occupying two table slots is not skipped twice
+      *           over a single completed checkpoint. BRDG-PY-RESULT is
+      *           now cleared per dispatch entry instead of once at
+      *           start-up, so a failed CALL cannot carry forward a
+      *           stale successful result from an earlier entry into
+      *           BRIDGELOG. ACCTNUM and AMOUNT are now checked for
+      *           numeric content the same way EFFDATE already is.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "COBTEST".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTLFILE-F ASSIGN TO "CTLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT BRIDGELOG-F ASSIGN TO "BRIDGELOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BRLOG-STATUS.
+           SELECT CHKPTFL-F ASSIGN TO "CHKPTFL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CTLFILE-F
+           RECORDING MODE IS F.
+       COPY CTLREC.
+       FD  BRIDGELOG-F
+           RECORDING MODE IS F.
+       COPY BRLREC.
+       FD  CHKPTFL-F
+           RECORDING MODE IS F.
+       COPY CHKREC.
        WORKING-STORAGE SECTION.
        77  PGM-NAME                   PICTURE X(13).
+       01  WS-CTL-EOF-SW              PIC X VALUE "N".
+           88  WS-CTL-EOF             VALUE "Y".
+       01  WS-PY-SOURCE-PTR           PIC 9(4) VALUE 1.
+       01  WS-DEFAULT-PY-SOURCE       PIC U(80)
+                                      VALUE z'print("hello world")'.
+       01  WS-CALL-RC                 PIC S9(9) COMP-5.
+       01  WS-DEFAULT-ACCOUNT-NUMBER  PIC 9(10) VALUE 0.
+       01  WS-DEFAULT-AMOUNT          PIC S9(7)V99 COMP-3 VALUE 0.
+       01  WS-DEFAULT-EFFECTIVE-DATE  PIC X(8) VALUE SPACES.
+       01  WS-AMOUNT-NUMERIC          PIC 9(7)V99.
+       01  WS-AMOUNT-NUMERIC-X REDEFINES WS-AMOUNT-NUMERIC.
+           05  WS-AMOUNT-WHOLE        PIC 9(7).
+           05  WS-AMOUNT-DECIMAL      PIC 9(2).
+       01  WS-PGM-COUNT               PIC 9(2) VALUE 1.
+       01  WS-PGM-VALID-SW            PIC X VALUE "N".
+           88  WS-PGM-VALID           VALUE "Y".
+           88  WS-PGM-INVALID         VALUE "N".
+       01  WS-CHKPT-STATUS            PIC XX.
+       01  WS-CTL-STATUS              PIC XX.
+       01  WS-BRLOG-STATUS            PIC XX.
+       01  WS-CHKPT-EOF-SW            PIC X VALUE "N".
+           88  WS-CHKPT-EOF           VALUE "Y".
+       01  WS-RUN-FAILED-SW           PIC X VALUE "N".
+           88  WS-RUN-FAILED          VALUE "Y".
+       01  WS-CHKPT-DONE-COUNT        PIC 9(2) VALUE 0.
+       01  WS-CHKPT-DONE-TABLE.
+           05  WS-CHKPT-DONE-ENTRY OCCURS 20 TIMES
+                       INDEXED BY WS-CHKPT-DONE-IDX.
+               10  WS-CHKPT-DONE-NAME  PIC X(8).
+               10  WS-CHKPT-DONE-USED-SW PIC X.
+                   88  WS-CHKPT-DONE-USED  VALUE "Y" FALSE "N".
+       01  WS-CHKPT-ALREADY-SW        PIC X VALUE "N".
+           88  WS-CHKPT-ALREADY-DONE  VALUE "Y" FALSE "N".
+       COPY PYSRC.
+       COPY TXNREC.
+       COPY RESREC.
+       COPY PGMTAB.
+       COPY PGMOK.
        LINKAGE SECTION.
        PROCEDURE DIVISION.
-      *Dynamically call our 64-bit COBOL program
-           MOVE "DYCALLEE" to PGM-NAME.
-           CALL PGM-NAME.
+      *Dynamically call our 64-bit COBOL program(s)
+           INITIALIZE BRDG-PY-SOURCE.
+           MOVE WS-DEFAULT-ACCOUNT-NUMBER TO TXN-ACCOUNT-NUMBER.
+           MOVE WS-DEFAULT-AMOUNT TO TXN-AMOUNT.
+           MOVE WS-DEFAULT-EFFECTIVE-DATE TO TXN-EFFECTIVE-DATE.
+           PERFORM LOAD-CONTROL-FILE.
+           IF BRDG-PY-SOURCE = SPACES OR LOW-VALUES
+               MOVE WS-DEFAULT-PY-SOURCE TO BRDG-PY-SOURCE
+           END-IF.
+           PERFORM LOAD-CHECKPOINT-FILE.
+           PERFORM DISPATCH-ONE-ENTRY
+               VARYING PGM-IDX FROM 1 BY 1
+               UNTIL PGM-IDX > WS-PGM-COUNT.
+           IF NOT WS-RUN-FAILED
+               PERFORM CLEAR-CHECKPOINT-FILE
+           ELSE
+               MOVE 20 TO RETURN-CODE
+           END-IF.
            STOP RUN.
+
+       DISPATCH-ONE-ENTRY.
+           IF PGM-TABLE-NAME(PGM-IDX) NOT = SPACES
+               PERFORM CHECK-ALREADY-DONE
+               IF WS-CHKPT-ALREADY-DONE
+                   DISPLAY "COBTEST: ALREADY COMPLETE, SKIPPING - "
+                       PGM-TABLE-NAME(PGM-IDX)
+               ELSE
+                   INITIALIZE BRDG-PY-RESULT
+                   MOVE PGM-TABLE-NAME(PGM-IDX) TO PGM-NAME
+                   PERFORM VALIDATE-PGM-NAME
+                   IF WS-PGM-VALID
+                       CALL PGM-NAME USING BY REFERENCE BRDG-PY-SOURCE
+                                           BY REFERENCE BRDG-TXN-DATA
+                                           BY REFERENCE BRDG-PY-RESULT
+                       MOVE RETURN-CODE TO WS-CALL-RC
+                   ELSE
+                       DISPLAY
+                           "COBTEST: REJECTED, NOT ON ALLOW LIST - "
+                           PGM-NAME
+                       MOVE 20 TO WS-CALL-RC
+                   END-IF
+                   PERFORM WRITE-BRIDGELOG-RECORD
+                   IF WS-CALL-RC = 0
+                       PERFORM WRITE-CHECKPOINT-RECORD
+                   ELSE
+                       SET WS-RUN-FAILED TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHECK-ALREADY-DONE.
+           SET WS-CHKPT-ALREADY-DONE TO FALSE.
+           IF WS-CHKPT-DONE-COUNT > 0
+               SET WS-CHKPT-DONE-IDX TO 1
+               SEARCH WS-CHKPT-DONE-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-CHKPT-DONE-NAME(WS-CHKPT-DONE-IDX)
+                           = PGM-TABLE-NAME(PGM-IDX)
+                       AND NOT WS-CHKPT-DONE-USED(WS-CHKPT-DONE-IDX)
+                       SET WS-CHKPT-ALREADY-DONE TO TRUE
+                       SET WS-CHKPT-DONE-USED(WS-CHKPT-DONE-IDX)
+                           TO TRUE
+               END-SEARCH
+           END-IF.
+
+       VALIDATE-PGM-NAME.
+           SET WS-PGM-INVALID TO TRUE.
+           SET PGM-ALLOW-IDX TO 1.
+           SEARCH PGM-ALLOW-ENTRY
+               AT END
+                   CONTINUE
+               WHEN PGM-ALLOW-NAME(PGM-ALLOW-IDX) = PGM-NAME(1:8)
+                   SET WS-PGM-VALID TO TRUE
+           END-SEARCH.
+
+       WRITE-BRIDGELOG-RECORD.
+           MOVE "COBTEST " TO BRL-CALLING-PGM.
+           MOVE PGM-NAME TO BRL-CALLED-PGM.
+           MOVE FUNCTION CURRENT-DATE TO BRL-TIMESTAMP.
+           IF WS-CALL-RC = 0
+               SET BRL-SUCCESS TO TRUE
+           ELSE
+               SET BRL-FAILURE TO TRUE
+           END-IF.
+           MOVE BRDG-PY-RESULT TO BRL-RESULT.
+           OPEN EXTEND BRIDGELOG-F.
+           IF WS-BRLOG-STATUS = "35"
+               OPEN OUTPUT BRIDGELOG-F
+           END-IF.
+           WRITE BRL-RECORD.
+           CLOSE BRIDGELOG-F.
+
+       LOAD-CHECKPOINT-FILE.
+           OPEN INPUT CHKPTFL-F.
+           IF WS-CHKPT-STATUS = "00"
+               PERFORM UNTIL WS-CHKPT-EOF
+                   READ CHKPTFL-F
+                       AT END
+                           SET WS-CHKPT-EOF TO TRUE
+                       NOT AT END
+                           IF WS-CHKPT-DONE-COUNT < 20
+                               ADD 1 TO WS-CHKPT-DONE-COUNT
+                               SET WS-CHKPT-DONE-IDX
+                                   TO WS-CHKPT-DONE-COUNT
+                               MOVE CHKPT-PGM-NAME TO
+                                   WS-CHKPT-DONE-NAME(WS-CHKPT-DONE-IDX)
+                               SET WS-CHKPT-DONE-USED
+                                   (WS-CHKPT-DONE-IDX) TO FALSE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CHKPTFL-F
+           END-IF.
+
+       WRITE-CHECKPOINT-RECORD.
+           MOVE PGM-NAME(1:8) TO CHKPT-PGM-NAME.
+           OPEN EXTEND CHKPTFL-F.
+           IF WS-CHKPT-STATUS = "35"
+               OPEN OUTPUT CHKPTFL-F
+           END-IF.
+           WRITE CHKPT-RECORD.
+           CLOSE CHKPTFL-F.
+
+       CLEAR-CHECKPOINT-FILE.
+           OPEN OUTPUT CHKPTFL-F.
+           CLOSE CHKPTFL-F.
+
+       LOAD-CONTROL-FILE.
+           OPEN INPUT CTLFILE-F.
+           IF WS-CTL-STATUS = "00"
+               PERFORM UNTIL WS-CTL-EOF
+                   READ CTLFILE-F
+                       AT END
+                           SET WS-CTL-EOF TO TRUE
+                       NOT AT END
+                           PERFORM APPLY-CONTROL-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE CTLFILE-F
+           END-IF.
+
+       APPLY-CONTROL-RECORD.
+           EVALUATE CTL-KEYWORD
+               WHEN "PGMNAME "
+                   IF WS-PGM-COUNT < PGM-TABLE-MAX
+                       ADD 1 TO WS-PGM-COUNT
+                       MOVE CTL-VALUE(1:8)
+                           TO PGM-TABLE-NAME(WS-PGM-COUNT)
+                   END-IF
+               WHEN "PYLINE  "
+                   STRING FUNCTION TRIM(CTL-VALUE) DELIMITED BY SIZE
+                       X"0A" DELIMITED BY SIZE
+                       INTO BRDG-PY-SOURCE
+                       WITH POINTER WS-PY-SOURCE-PTR
+                   END-STRING
+               WHEN "ACCTNUM "
+                   IF CTL-VALUE(1:10) IS NUMERIC
+                       MOVE CTL-VALUE(1:10) TO TXN-ACCOUNT-NUMBER
+                   ELSE
+                       DISPLAY
+                           "COBTEST: REJECTED, INVALID ACCTNUM - "
+                           CTL-VALUE(1:10)
+                   END-IF
+               WHEN "AMOUNT  "
+                   IF CTL-VALUE(1:9) IS NUMERIC
+                       MOVE CTL-VALUE(1:7) TO WS-AMOUNT-WHOLE
+                       MOVE CTL-VALUE(8:2) TO WS-AMOUNT-DECIMAL
+                       MOVE WS-AMOUNT-NUMERIC TO TXN-AMOUNT
+                   ELSE
+                       DISPLAY
+                           "COBTEST: REJECTED, INVALID AMOUNT - "
+                           CTL-VALUE(1:9)
+                   END-IF
+               WHEN "EFFDATE "
+                   IF CTL-VALUE(1:8) IS NUMERIC
+                       MOVE CTL-VALUE(1:8) TO TXN-EFFECTIVE-DATE
+                   ELSE
+                       DISPLAY
+                           "COBTEST: REJECTED, INVALID EFFDATE - "
+                           CTL-VALUE(1:8)
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
