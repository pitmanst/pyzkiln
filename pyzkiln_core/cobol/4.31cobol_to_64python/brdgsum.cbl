@@ -0,0 +1,182 @@
+      *2026-08-09 New program. Reads BRIDGELOG at end of day and
+      *           writes a one-page summary (BRDGRPT) of bridge call
+      *           volume and outcomes, broken out by program name and
+      *           by hour, for the batch-support desk.
+      *2026-08-09 Added a FILE STATUS clause on BRIDGELOG and guarded
+      *           the read loop with it, the same way LOAD-CHECKPOINT-
+      *           FILE in COBTEST does, so an ad hoc or first-day run
+      *           against a BRIDGELOG that doesn't exist yet produces a
+      *           zero-count report instead of abending. Changed
+      *           WS-PGM-STATS from an OCCURS DEPENDING ON table to a
+      *           fixed OCCURS with a manually-tracked count, matching
+      *           PGM-TABLE, PGM-ALLOW-TABLE, and WS-CHKPT-DONE-TABLE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "BRDGSUM".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BRIDGELOG-F ASSIGN TO "BRIDGELOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BRLOG-STATUS.
+           SELECT BRDGRPT-F ASSIGN TO "BRDGRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BRIDGELOG-F
+           RECORDING MODE IS F.
+       COPY BRLREC.
+       FD  BRDGRPT-F
+           RECORDING MODE IS F.
+       01  BRDGRPT-REC                     PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-BRLOG-STATUS            PIC XX.
+       01  WS-LOG-EOF-SW              PIC X VALUE "N".
+           88  WS-LOG-EOF             VALUE "Y".
+       01  WS-PGM-SLOT-FOUND-SW       PIC X VALUE "N".
+           88  WS-PGM-SLOT-FOUND      VALUE "Y" FALSE "N".
+       01  WS-PGM-STAT-COUNT           PIC 9(2) VALUE 0.
+       01  WS-PGM-STATS.
+           05  WS-PGM-STAT-ENTRY OCCURS 20 TIMES
+                       INDEXED BY WS-PGM-STAT-IDX.
+               10  WS-PGM-STAT-NAME     PIC X(8).
+               10  WS-PGM-STAT-SUCCESS  PIC 9(6) VALUE 0.
+               10  WS-PGM-STAT-FAILURE  PIC 9(6) VALUE 0.
+       01  WS-HOUR-STATS.
+           05  WS-HOUR-STAT-ENTRY OCCURS 24 TIMES
+                       INDEXED BY WS-HOUR-IDX.
+               10  WS-HOUR-STAT-SUCCESS PIC 9(6) VALUE 0.
+               10  WS-HOUR-STAT-FAILURE PIC 9(6) VALUE 0.
+       01  WS-HOUR-NUM                 PIC 99.
+       01  WS-TOTAL-SUCCESS            PIC 9(7) VALUE 0.
+       01  WS-TOTAL-FAILURE            PIC 9(7) VALUE 0.
+       01  WS-EDIT-COUNT                PIC ZZZ,ZZ9.
+       01  WS-EDIT-COUNT2               PIC ZZZ,ZZ9.
+       01  WS-EDIT-HOUR                 PIC Z9.
+       PROCEDURE DIVISION.
+           PERFORM READ-BRIDGELOG.
+           PERFORM WRITE-REPORT.
+           STOP RUN.
+
+       READ-BRIDGELOG.
+           OPEN INPUT BRIDGELOG-F.
+           IF WS-BRLOG-STATUS = "00"
+               PERFORM UNTIL WS-LOG-EOF
+                   READ BRIDGELOG-F
+                       AT END
+                           SET WS-LOG-EOF TO TRUE
+                       NOT AT END
+                           PERFORM TALLY-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE BRIDGELOG-F
+           END-IF.
+
+       TALLY-RECORD.
+           PERFORM FIND-OR-ADD-PGM-SLOT.
+           MOVE BRL-TIMESTAMP(9:2) TO WS-HOUR-NUM.
+           SET WS-HOUR-IDX TO WS-HOUR-NUM.
+           SET WS-HOUR-IDX UP BY 1.
+           IF BRL-SUCCESS
+               IF WS-PGM-SLOT-FOUND
+                   ADD 1 TO WS-PGM-STAT-SUCCESS(WS-PGM-STAT-IDX)
+               END-IF
+               ADD 1 TO WS-HOUR-STAT-SUCCESS(WS-HOUR-IDX)
+               ADD 1 TO WS-TOTAL-SUCCESS
+           ELSE
+               IF WS-PGM-SLOT-FOUND
+                   ADD 1 TO WS-PGM-STAT-FAILURE(WS-PGM-STAT-IDX)
+               END-IF
+               ADD 1 TO WS-HOUR-STAT-FAILURE(WS-HOUR-IDX)
+               ADD 1 TO WS-TOTAL-FAILURE
+           END-IF.
+
+       FIND-OR-ADD-PGM-SLOT.
+           SET WS-PGM-SLOT-FOUND TO FALSE.
+           IF WS-PGM-STAT-COUNT > 0
+               SET WS-PGM-STAT-IDX TO 1
+               SEARCH WS-PGM-STAT-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-PGM-STAT-NAME(WS-PGM-STAT-IDX)
+                           = BRL-CALLED-PGM
+                       SET WS-PGM-SLOT-FOUND TO TRUE
+               END-SEARCH
+           END-IF.
+           IF NOT WS-PGM-SLOT-FOUND AND WS-PGM-STAT-COUNT < 20
+               ADD 1 TO WS-PGM-STAT-COUNT
+               SET WS-PGM-STAT-IDX TO WS-PGM-STAT-COUNT
+               MOVE BRL-CALLED-PGM TO WS-PGM-STAT-NAME(WS-PGM-STAT-IDX)
+               SET WS-PGM-SLOT-FOUND TO TRUE
+           END-IF.
+
+       WRITE-REPORT.
+           OPEN OUTPUT BRDGRPT-F.
+           MOVE "BRIDGE CALL SUMMARY - COBOL/PYTHON BRIDGE" TO
+               BRDGRPT-REC
+           WRITE BRDGRPT-REC.
+           MOVE SPACES TO BRDGRPT-REC.
+           WRITE BRDGRPT-REC.
+           MOVE "BY PROGRAM NAME" TO BRDGRPT-REC.
+           WRITE BRDGRPT-REC.
+           MOVE "  PROGRAM      SUCCESS   FAILURE" TO BRDGRPT-REC.
+           WRITE BRDGRPT-REC.
+           PERFORM WRITE-PGM-LINE
+               VARYING WS-PGM-STAT-IDX FROM 1 BY 1
+               UNTIL WS-PGM-STAT-IDX > WS-PGM-STAT-COUNT.
+           MOVE SPACES TO BRDGRPT-REC.
+           WRITE BRDGRPT-REC.
+           MOVE "BY HOUR" TO BRDGRPT-REC.
+           WRITE BRDGRPT-REC.
+           MOVE "  HOUR        SUCCESS   FAILURE" TO BRDGRPT-REC.
+           WRITE BRDGRPT-REC.
+           PERFORM WRITE-HOUR-LINE
+               VARYING WS-HOUR-IDX FROM 1 BY 1
+               UNTIL WS-HOUR-IDX > 24.
+           MOVE SPACES TO BRDGRPT-REC.
+           WRITE BRDGRPT-REC.
+           MOVE WS-TOTAL-SUCCESS TO WS-EDIT-COUNT.
+           STRING "TOTAL SUCCESS: " DELIMITED BY SIZE
+               WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO BRDGRPT-REC
+           END-STRING.
+           WRITE BRDGRPT-REC.
+           MOVE WS-TOTAL-FAILURE TO WS-EDIT-COUNT.
+           STRING "TOTAL FAILURE: " DELIMITED BY SIZE
+               WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO BRDGRPT-REC
+           END-STRING.
+           WRITE BRDGRPT-REC.
+           CLOSE BRDGRPT-F.
+
+       WRITE-PGM-LINE.
+           MOVE WS-PGM-STAT-SUCCESS(WS-PGM-STAT-IDX) TO WS-EDIT-COUNT.
+           MOVE WS-PGM-STAT-FAILURE(WS-PGM-STAT-IDX) TO WS-EDIT-COUNT2.
+           MOVE SPACES TO BRDGRPT-REC.
+           STRING "  " DELIMITED BY SIZE
+               WS-PGM-STAT-NAME(WS-PGM-STAT-IDX) DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               WS-EDIT-COUNT DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               WS-EDIT-COUNT2 DELIMITED BY SIZE
+               INTO BRDGRPT-REC
+           END-STRING.
+           WRITE BRDGRPT-REC.
+
+       WRITE-HOUR-LINE.
+           IF WS-HOUR-STAT-SUCCESS(WS-HOUR-IDX) > 0
+                   OR WS-HOUR-STAT-FAILURE(WS-HOUR-IDX) > 0
+               COMPUTE WS-HOUR-NUM = WS-HOUR-IDX - 1
+               MOVE WS-HOUR-NUM TO WS-EDIT-HOUR
+               MOVE WS-HOUR-STAT-SUCCESS(WS-HOUR-IDX) TO WS-EDIT-COUNT
+               MOVE WS-HOUR-STAT-FAILURE(WS-HOUR-IDX) TO WS-EDIT-COUNT2
+               MOVE SPACES TO BRDGRPT-REC
+               STRING "  " DELIMITED BY SIZE
+                   WS-EDIT-HOUR DELIMITED BY SIZE
+                   ":00       " DELIMITED BY SIZE
+                   WS-EDIT-COUNT DELIMITED BY SIZE
+                   "   " DELIMITED BY SIZE
+                   WS-EDIT-COUNT2 DELIMITED BY SIZE
+                   INTO BRDGRPT-REC
+               END-STRING
+               WRITE BRDGRPT-REC
+           END-IF.
