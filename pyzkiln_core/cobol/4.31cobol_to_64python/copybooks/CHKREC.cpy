@@ -0,0 +1,10 @@
+      *===============================================================
+      * CHKREC - checkpoint record layout for CHKPTFL. One record is
+      *          appended per dispatch-table entry that completes
+      *          successfully, so a restart after a partial run can
+      *          skip subprograms that already ran rather than
+      *          re-invoking Python routines that may not be
+      *          idempotent.
+      *===============================================================
+       01  CHKPT-RECORD.
+           05  CHKPT-PGM-NAME              PIC X(8).
