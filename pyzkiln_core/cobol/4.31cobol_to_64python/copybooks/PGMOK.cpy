@@ -0,0 +1,22 @@
+      *===============================================================
+      * PGMOK - allow-list of known-good subprogram names. PGM-TABLE
+      *         entries (compiled defaults or CTLFILE PGMNAME
+      *         additions) are checked against this list before the
+      *         dynamic CALL executes, so a typo or stale entry is
+      *         rejected cleanly instead of abending the step.
+      *===============================================================
+       01  PGM-ALLOW-VALUES.
+           05  FILLER                      PIC X(8) VALUE "DYCALLEE".
+           05  FILLER                      PIC X(8) VALUE SPACES.
+           05  FILLER                      PIC X(8) VALUE SPACES.
+           05  FILLER                      PIC X(8) VALUE SPACES.
+           05  FILLER                      PIC X(8) VALUE SPACES.
+           05  FILLER                      PIC X(8) VALUE SPACES.
+           05  FILLER                      PIC X(8) VALUE SPACES.
+           05  FILLER                      PIC X(8) VALUE SPACES.
+           05  FILLER                      PIC X(8) VALUE SPACES.
+           05  FILLER                      PIC X(8) VALUE SPACES.
+       01  PGM-ALLOW-TABLE REDEFINES PGM-ALLOW-VALUES.
+           05  PGM-ALLOW-ENTRY OCCURS 10 TIMES
+                       INDEXED BY PGM-ALLOW-IDX.
+               10  PGM-ALLOW-NAME          PIC X(8).
