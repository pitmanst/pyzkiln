@@ -0,0 +1,9 @@
+      *===============================================================
+      * RESREC - result buffer DYCALLEE hands back to its caller.
+      *          The assembled Python source writes its computed
+      *          result out to the PYRESULT exchange file; DYCALLEE
+      *          reads it back into this LINKAGE field before
+      *          GOBACKing, so the value survives past Py_Finalize
+      *          and the caller can carry it into later processing.
+      *===============================================================
+       01  BRDG-PY-RESULT                  PIC X(80).
