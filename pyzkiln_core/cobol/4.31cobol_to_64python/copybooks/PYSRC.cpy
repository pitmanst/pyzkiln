@@ -0,0 +1,7 @@
+      *===============================================================
+      * PYSRC - shared buffer for the Python source that COBTEST
+      *         assembles from CTLFILE and hands down to its
+      *         Python-backed subprograms (e.g. DYCALLEE). Kept as a
+      *         copybook so caller and callee agree on one layout.
+      *===============================================================
+       01  BRDG-PY-SOURCE                  PIC U(800).
