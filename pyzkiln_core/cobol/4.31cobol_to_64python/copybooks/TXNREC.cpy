@@ -0,0 +1,10 @@
+      *===============================================================
+      * TXNREC - transaction data record COBTEST builds and hands
+      *          down (BY REFERENCE) to its Python-backed subprograms,
+      *          so the embedded interpreter has real data to work on
+      *          instead of a fixed literal.
+      *===============================================================
+       01  BRDG-TXN-DATA.
+           05  TXN-ACCOUNT-NUMBER          PIC 9(10).
+           05  TXN-AMOUNT                  PIC S9(7)V99 COMP-3.
+           05  TXN-EFFECTIVE-DATE          PIC X(8).
