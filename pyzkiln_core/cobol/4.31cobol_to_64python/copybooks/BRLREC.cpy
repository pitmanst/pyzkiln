@@ -0,0 +1,15 @@
+      *===============================================================
+      * BRLREC - audit record layout for BRIDGELOG, the sequential
+      *          file recording every COBOL-to-Python bridge
+      *          invocation (calling program, program invoked, when,
+      *          whether the CALL succeeded, and whatever result value
+      *          the Python side handed back).
+      *===============================================================
+       01  BRL-RECORD.
+           05  BRL-CALLING-PGM             PIC X(8).
+           05  BRL-CALLED-PGM              PIC X(8).
+           05  BRL-TIMESTAMP               PIC X(16).
+           05  BRL-STATUS                  PIC X(1).
+               88  BRL-SUCCESS             VALUE "S".
+               88  BRL-FAILURE             VALUE "F".
+           05  BRL-RESULT                  PIC X(80).
