@@ -0,0 +1,23 @@
+      *===============================================================
+      * PGMTAB - dispatch table of Python-backed subprograms COBTEST
+      *          calls in sequence, so a new nightly task is added by
+      *          adding a table row (or a CTLFILE PGMNAME record at
+      *          run time) instead of hand-editing the CALL logic.
+      *          Compiled default is DYCALLEE in slot 1; the remaining
+      *          slots are room for more.
+      *===============================================================
+       01  PGM-TABLE-VALUES.
+           05  FILLER                      PIC X(8) VALUE "DYCALLEE".
+           05  FILLER                      PIC X(8) VALUE SPACES.
+           05  FILLER                      PIC X(8) VALUE SPACES.
+           05  FILLER                      PIC X(8) VALUE SPACES.
+           05  FILLER                      PIC X(8) VALUE SPACES.
+           05  FILLER                      PIC X(8) VALUE SPACES.
+           05  FILLER                      PIC X(8) VALUE SPACES.
+           05  FILLER                      PIC X(8) VALUE SPACES.
+           05  FILLER                      PIC X(8) VALUE SPACES.
+           05  FILLER                      PIC X(8) VALUE SPACES.
+       01  PGM-TABLE REDEFINES PGM-TABLE-VALUES.
+           05  PGM-TABLE-ENTRY OCCURS 10 TIMES INDEXED BY PGM-IDX.
+               10  PGM-TABLE-NAME          PIC X(8).
+       77  PGM-TABLE-MAX                   PIC 9(2) VALUE 10.
