@@ -0,0 +1,21 @@
+      *===============================================================
+      * CTLREC - control record layout for CTLFILE, the operations
+      *          control file COBTEST reads at start-up to pick the
+      *          downstream program and the Python source it runs.
+      *
+      *          CTL-KEYWORD  "PGMNAME "  CTL-VALUE(1:8) = program to
+      *                                   run out of PGMTAB.
+      *          CTL-KEYWORD  "PYLINE  "  CTL-VALUE = one line of
+      *                                   Python source, appended in
+      *                                   file order.
+      *          CTL-KEYWORD  "ACCTNUM "  CTL-VALUE(1:10) = transaction
+      *                                   account number.
+      *          CTL-KEYWORD  "AMOUNT  "  CTL-VALUE(1:9) = transaction
+      *                                   amount, 7 digits + 2 implied
+      *                                   decimals (no punctuation).
+      *          CTL-KEYWORD  "EFFDATE "  CTL-VALUE(1:8) = transaction
+      *                                   effective date, CCYYMMDD.
+      *===============================================================
+       01  CTL-RECORD.
+           05  CTL-KEYWORD                 PIC X(8).
+           05  CTL-VALUE                   PIC X(72).
