@@ -1,13 +1,133 @@
+      *2026-08-08 Python source now supplied by the caller (via
+      *           CTLFILE) instead of a fixed WORKING-STORAGE literal.
+      *2026-08-09 Check the return code from each embedded-interpreter
+      *           CALL; set a non-zero RETURN-CODE and DISPLAY a
+      *           diagnostic on failure instead of always GOBACKing
+      *           clean.
+      *2026-08-09 Now receives BRDG-TXN-DATA from the caller and
+      *           assembles the actual PyRun_SimpleString source from
+      *           the transaction fields plus the caller-supplied
+      *           source, instead of running the caller's text as-is.
+      *2026-08-09 Assembled source now also writes whatever the
+      *           caller's Python computed into a PYRESULT exchange
+      *           file; DYCALLEE reads it back into BRDG-PY-RESULT so
+      *           the caller can pick up the computed value.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "DYCALLEE".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PYRESULT-F ASSIGN TO "PYRESULT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PYRESULT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PYRESULT-F
+           RECORDING MODE IS F.
+       01  PYRESULT-REC                   PIC X(80).
        WORKING-STORAGE SECTION.
-       01 pyrun PIC u(80) VALUE z'print("hello world")'.
+       01  WS-CALL-STATUS             PIC S9(9) COMP-5.
+       01  WS-ASSEMBLE-PTR            PIC 9(4) COMP-5.
+       01  WS-ACCOUNT-DISPLAY         PIC 9(10).
+       01  WS-AMOUNT-DISPLAY          PIC -9(7).99.
+       01  WS-ASSEMBLED-SOURCE        PIC U(1200).
+       01  WS-PYRESULT-STATUS         PIC XX.
        LINKAGE SECTION.
-       PROCEDURE DIVISION.
+       COPY PYSRC.
+       COPY TXNREC.
+       COPY RESREC.
+       PROCEDURE DIVISION USING BRDG-PY-SOURCE, BRDG-TXN-DATA,
+               BRDG-PY-RESULT.
+           PERFORM ASSEMBLE-PY-SOURCE.
+
            CALL "Py_Initialize"
+           MOVE RETURN-CODE TO WS-CALL-STATUS
+           IF WS-CALL-STATUS NOT = 0
+               DISPLAY "DYCALLEE: Py_Initialize FAILED, RC="
+                   WS-CALL-STATUS
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
+
            CALL "PyRun_SimpleString" USING
-           BY REFERENCE pyrun
+               BY REFERENCE WS-ASSEMBLED-SOURCE
            END-CALL
+           MOVE RETURN-CODE TO WS-CALL-STATUS
+           IF WS-CALL-STATUS NOT = 0
+               DISPLAY "DYCALLEE: PyRun_SimpleString FAILED, RC="
+                   WS-CALL-STATUS
+               CALL "Py_Finalize"
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM READ-PY-RESULT.
+
            CALL "Py_Finalize"
+           MOVE RETURN-CODE TO WS-CALL-STATUS
+           IF WS-CALL-STATUS NOT = 0
+               DISPLAY "DYCALLEE: Py_Finalize FAILED, RC="
+                   WS-CALL-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE 0 TO RETURN-CODE
            GOBACK.
+
+       READ-PY-RESULT.
+           MOVE SPACES TO BRDG-PY-RESULT.
+           OPEN INPUT PYRESULT-F.
+           IF WS-PYRESULT-STATUS = "00"
+               READ PYRESULT-F
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PYRESULT-REC TO BRDG-PY-RESULT
+               END-READ
+               CLOSE PYRESULT-F
+           END-IF.
+
+       ASSEMBLE-PY-SOURCE.
+           MOVE TXN-ACCOUNT-NUMBER TO WS-ACCOUNT-DISPLAY.
+           MOVE TXN-AMOUNT TO WS-AMOUNT-DISPLAY.
+           MOVE 1 TO WS-ASSEMBLE-PTR.
+           INITIALIZE WS-ASSEMBLED-SOURCE.
+           STRING "account_number = " DELIMITED BY SIZE
+                   QUOTE DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-ACCOUNT-DISPLAY) DELIMITED BY SIZE
+                   QUOTE DELIMITED BY SIZE
+                   X"0A" DELIMITED BY SIZE
+                   "amount = " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-AMOUNT-DISPLAY) DELIMITED BY SIZE
+                   X"0A" DELIMITED BY SIZE
+                   "effective_date = " DELIMITED BY SIZE
+                   QUOTE DELIMITED BY SIZE
+                   TXN-EFFECTIVE-DATE DELIMITED BY SIZE
+                   QUOTE DELIMITED BY SIZE
+                   X"0A" DELIMITED BY SIZE
+                   FUNCTION TRIM(BRDG-PY-SOURCE) DELIMITED BY SIZE
+                   X"0A" DELIMITED BY SIZE
+                   "try:" DELIMITED BY SIZE
+                   X"0A" DELIMITED BY SIZE
+                   "    _bridge_result = result" DELIMITED BY SIZE
+                   X"0A" DELIMITED BY SIZE
+                   "except NameError:" DELIMITED BY SIZE
+                   X"0A" DELIMITED BY SIZE
+                   "    _bridge_result = ''" DELIMITED BY SIZE
+                   X"0A" DELIMITED BY SIZE
+                   "with open(" DELIMITED BY SIZE
+                   QUOTE DELIMITED BY SIZE
+                   "PYRESULT" DELIMITED BY SIZE
+                   QUOTE DELIMITED BY SIZE
+                   ", " DELIMITED BY SIZE
+                   QUOTE DELIMITED BY SIZE
+                   "w" DELIMITED BY SIZE
+                   QUOTE DELIMITED BY SIZE
+                   ") as _bridge_f:" DELIMITED BY SIZE
+                   X"0A" DELIMITED BY SIZE
+                   "    _bridge_f.write(str(_bridge_result))"
+                       DELIMITED BY SIZE
+                   INTO WS-ASSEMBLED-SOURCE
+                   WITH POINTER WS-ASSEMBLE-PTR
+           END-STRING.
