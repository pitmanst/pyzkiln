@@ -0,0 +1,46 @@
+//COBTESTJ JOB (ACCTNO),'COBOL-PYTHON BRIDGE',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID
+//*
+//*  Nightly wrapper for the COBOL-to-Python bridge (COBTEST/
+//*  DYCALLEE). STEP05 runs COBTEST; downstream steps are guarded by
+//*  COND so they do not run against a partial or bad result.
+//*
+//*  Restart: if this job abends or is cancelled after STEP05, submit
+//*  it again with RESTART=STEP05 on the JOB card (or the operator
+//*  equivalent). COBTEST reads CHKPTFL on start-up and skips any
+//*  dispatch-table entry already marked complete there, so the
+//*  restart does not re-invoke Python subprograms that already ran.
+//*
+//STEP05   EXEC PGM=COBTEST
+//STEPLIB  DD  DSN=PYZKILN.LOADLIB,DISP=SHR
+//CTLFILE  DD  DSN=PYZKILN.COBTEST.CTLFILE,DISP=SHR
+//CHKPTFL  DD  DSN=PYZKILN.COBTEST.CHKPTFL,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=8,BLKSIZE=0)
+//BRIDGELOG DD DSN=PYZKILN.COBTEST.BRIDGELOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=113,BLKSIZE=0)
+//*
+//*  PYRESULT is scratch: the assembled Python source overwrites it
+//*  fresh on every dispatched CALL and DYCALLEE reads it straight
+//*  back, so a temporary dataset (discarded at step end) is enough -
+//*  nothing here needs to survive past this step.
+//PYRESULT DD  DSN=&&PYRESULT,
+//             DISP=(,DELETE,DELETE),
+//             UNIT=SYSDA,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//*
+//*  Bypass STEP10 unless STEP05 completed with RC 0-4 (warning or
+//*  better) - a higher return code means the bridge validation or
+//*  Python-side failure paths fired and the daily summary should not
+//*  run against a partial result.
+//STEP10   EXEC PGM=BRDGSUM,COND=(4,LT,STEP05)
+//STEPLIB  DD  DSN=PYZKILN.LOADLIB,DISP=SHR
+//BRIDGELOG DD DSN=PYZKILN.COBTEST.BRIDGELOG,DISP=SHR
+//BRDGRPT  DD  SYSOUT=*
+//
